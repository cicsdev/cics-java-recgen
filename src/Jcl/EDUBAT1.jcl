@@ -0,0 +1,45 @@
+//EDUBAT1  JOB  (ACCTNO),'EDU BATCH VALIDATE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//*  AUTHOR  :  R. Castellano                                      *
+//*  DATE    :  03/03/2023                                         *
+//*                                                                *
+//*  Normal (non-restart) run of EDUBAT1, the batch bulk-validation*
+//*  companion to EDUPGM. Applies EDUVAL's rules to every record   *
+//*  on EDUFEED and splits it into EDUACC (accepted) and EDUREJ    *
+//*  (rejected). Every 100 records the run totals are checkpointed *
+//*  to EDUCHKF; if this step abends partway through, resubmit     *
+//*  EDUBAT1R instead of rerunning this step from the top.         *
+//*----------------------------------------------------------------*
+//*----------------------------------------------------------------*
+//*  EDUCHKF is a VSAM RRDS (EDUBAT1 opens it as COBOL ORGANIZATION*
+//*  IS RELATIVE), so it has to be IDCAMS-defined as a cluster, not*
+//*  allocated like a plain sequential dataset. STEP005 defines it *
+//*  the first time this job is run; once EDU.BATCH.CHECKPOINT      *
+//*  exists, a plain rerun of this job hits a harmless duplicate-   *
+//*  name condition on STEP005 - drop STEP005 (or ignore its return *
+//*  code) on later runs and go straight to STEP010.                 *
+//*----------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(EDU.BATCH.CHECKPOINT) -
+         NUMBERED                           -
+         RECORDSIZE(12 12)                  -
+         TRACKS(1 1)                        -
+         VOLUMES(VOL001))
+/*
+//STEP010  EXEC PGM=EDUBAT1
+//STEPLIB  DD   DISP=SHR,DSN=EDU.LOADLIB
+//EDUFEED  DD   DISP=SHR,DSN=EDU.BATCH.FEED
+//EDUACC   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=EDU.BATCH.ACCEPTED,
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=104)
+//EDUREJ   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=EDU.BATCH.REJECTED,
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=104)
+//EDUMSGF  DD   DISP=SHR,DSN=EDU.EDUMSGF
+//EDUCHKF  DD   DISP=OLD,DSN=EDU.BATCH.CHECKPOINT
+//SYSOUT   DD   SYSOUT=*
