@@ -0,0 +1,27 @@
+//EDUMSGLD JOB  (ACCTNO),'EDU MSG TABLE LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//*  AUTHOR  :  R. Castellano                                      *
+//*  DATE    :  03/03/2023                                         *
+//*                                                                *
+//*  One-time (or rerun-after-a-change) build of the EDUMSGF VSAM  *
+//*  KSDS that EDUPGM and the batch programs read RESULT-TEXT      *
+//*  from. STEP005 defines the cluster the first time this is run;*
+//*  once it exists, drop STEP005 (or let it fail with a harmless  *
+//*  duplicate-name condition code) and just rerun STEP010 after   *
+//*  EDUMSGLD's seed table changes.                                *
+//*----------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(EDU.EDUMSGF)     -
+         INDEXED                       -
+         RECORDSIZE(30 30)              -
+         KEYS(5 0)                      -
+         TRACKS(1 1)                    -
+         VOLUMES(VOL001))
+/*
+//STEP010  EXEC PGM=EDUMSGLD
+//STEPLIB  DD   DISP=SHR,DSN=EDU.LOADLIB
+//EDUMSGF  DD   DISP=OLD,DSN=EDU.EDUMSGF
+//SYSOUT   DD   SYSOUT=*
