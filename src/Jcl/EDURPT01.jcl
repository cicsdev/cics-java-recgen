@@ -0,0 +1,15 @@
+//EDURPT1  JOB  (ACCTNO),'EDU DAILY RECONCILIATION RPT',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//*  AUTHOR  :  R. Castellano                                      *
+//*  DATE    :  03/03/2023                                         *
+//*                                                                *
+//*  Daily accept/reject reconciliation report, by terminal and    *
+//*  hour, from the EDUAUDF audit trail EDUPGM writes for every     *
+//*  commarea it processes. Run once a day after the online day    *
+//*  is done, ahead of the EDUAUDF archive/empty step.              *
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=EDURPT01
+//STEPLIB  DD   DISP=SHR,DSN=EDU.LOADLIB
+//EDUAUDF  DD   DISP=SHR,DSN=EDU.EDUAUDF
+//SYSOUT   DD   SYSOUT=*
