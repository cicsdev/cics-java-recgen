@@ -0,0 +1,22 @@
+//EDUAUDF  JOB  (ACCTNO),'EDU AUDIT FILE DEFINE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//*  AUTHOR  :  R. Castellano                                      *
+//*  DATE    :  03/03/2023                                         *
+//*                                                                *
+//*  One-time definition of the EDUAUDF VSAM ESDS that EDUPGM       *
+//*  writes one audit record to for every commarea it processes.   *
+//*  Run once before EDUPGM's FCT entry for EDUAUDF is first used;  *
+//*  EDUPGM writes to it directly online, and EDURPT01 (see         *
+//*  EDURPT01.jcl) reads it back for the daily reconciliation       *
+//*  report - neither defines the cluster itself.                  *
+//*----------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(EDU.EDUAUDF)     -
+         NONINDEXED                    -
+         RECORDSIZE(35 35)              -
+         CYLINDERS(1 1)                 -
+         VOLUMES(VOL001))
+/*
