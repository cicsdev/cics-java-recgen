@@ -0,0 +1,21 @@
+//EDUBAT1R JOB  (ACCTNO),'EDU BATCH VALIDATE RESTART',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//*  AUTHOR  :  R. Castellano                                      *
+//*  DATE    :  03/03/2023                                         *
+//*                                                                *
+//*  Restart run of EDUBAT1 after STEP010 of EDUBAT1 stopped part  *
+//*  way through EDUFEED. PARM='RESTART' tells the program to read *
+//*  EDUCHKF, skip the EDUFEED records already accounted for at    *
+//*  the last checkpoint, and pick up counting from there; EDUACC  *
+//*  and EDUREJ are reopened with DISP=MOD so the records that run *
+//*  already wrote are kept, not overwritten.                      *
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=EDUBAT1,PARM='RESTART'
+//STEPLIB  DD   DISP=SHR,DSN=EDU.LOADLIB
+//EDUFEED  DD   DISP=SHR,DSN=EDU.BATCH.FEED
+//EDUACC   DD   DISP=MOD,DSN=EDU.BATCH.ACCEPTED
+//EDUREJ   DD   DISP=MOD,DSN=EDU.BATCH.REJECTED
+//EDUMSGF  DD   DISP=SHR,DSN=EDU.EDUMSGF
+//EDUCHKF  DD   DISP=OLD,DSN=EDU.BATCH.CHECKPOINT
+//SYSOUT   DD   SYSOUT=*
