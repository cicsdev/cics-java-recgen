@@ -0,0 +1,107 @@
+      *----------------------------------------------------------------*
+      *       AUTHOR  :  R. Castellano                                 *
+      *       DATE    :  03 / 03 / 2023                                *
+      *       VERSION :  1.0                                           *
+      *       HISTORY :                                                *
+      *----------------------------------------------------------------*
+      * Description                                                    *
+      *                                                                *
+      * Mapset for EDUMNT, the maintenance transaction that lets first *
+      * line support key values for EDUPGM's DATA-PAYLOAD in and see   *
+      * RESULT-CODE/RESULT-TEXT back, without asking a developer to    *
+      * write a throwaway driver program.                              *
+      *                                                                *
+      * Assemble with DFHMAPS/DFHMDS to produce the physical map       *
+      * (load library) and the EDUMAP1 symbolic map copybook used by   *
+      * EDUMNT.cbl.                                                    *
+      *----------------------------------------------------------------*
+EDUMSET  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB,FRSET)
+*
+EDUMAP1  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='EDUPGM MAINTENANCE SCREEN'
+*
+TRANMSG  DFHMDF POS=(3,1),                                             X
+               LENGTH=79,                                              X
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(5,1),                                             X
+               LENGTH=17,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='BINARY-DIGIT . .'
+BINDIGF  DFHMDF POS=(5,20),                                            X
+               LENGTH=4,                                               X
+               ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(6,1),                                             X
+               LENGTH=17,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='CHARACTER-STRING'
+CHARSTR  DFHMDF POS=(6,20),                                            X
+               LENGTH=30,                                              X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(7,1),                                             X
+               LENGTH=17,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='NUMERIC-STRING .'
+NUMSTR   DFHMDF POS=(7,20),                                            X
+               LENGTH=18,                                              X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(8,1),                                             X
+               LENGTH=17,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='PACKED-DIGIT . .'
+PACKDGT   DFHMDF POS=(8,20),                                           X
+               LENGTH=15,                                              X
+               ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(9,1),                                             X
+               LENGTH=17,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='SIGNED-PACKED .'
+SGNPKD   DFHMDF POS=(9,20),                                            X
+               LENGTH=13,                                              X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(10,1),                                            X
+               LENGTH=17,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='BOOL . . . . . .'
+BOOLF    DFHMDF POS=(10,20),                                           X
+               LENGTH=1,                                               X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(12,1),                                            X
+               LENGTH=17,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='RESULT-CODE . .'
+RESCDE   DFHMDF POS=(12,20),                                           X
+               LENGTH=6,                                               X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(13,1),                                            X
+               LENGTH=17,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='RESULT-TEXT . .'
+RESTXT   DFHMDF POS=(13,20),                                           X
+               LENGTH=25,                                              X
+               ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(23,1),                                            X
+               LENGTH=79,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='PF3=EXIT  ENTER=VALIDATE'
+*
+         DFHMSD TYPE=FINAL
