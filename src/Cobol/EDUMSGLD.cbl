@@ -0,0 +1,125 @@
+      *----------------------------------------------------------------*
+      *       AUTHOR  :  R. Castellano                                 *
+      *       DATE    :  03 / 03 / 2023                                *
+      *       VERSION :  1.0                                           *
+      *       HISTORY :                                                *
+      *----------------------------------------------------------------*
+      * Description                                                    *
+      *                                                                *
+      * One-time (or rerun-after-a-change) batch load of the EDUMSGF   *
+      * VSAM KSDS that EDUPGM reads RESULT-TEXT from. Ops keeps the    *
+      * list of RESULT-CODE/RESULT-TEXT pairs below current and reruns *
+      * this job whenever a code is added or a message is reworded -   *
+      * no EDUPGM change or recompile needed.                          *
+      *                                                                *
+      *----------------------------------------------------------------*
+       TITLE 'Load utility for the EDUPGM RESULT-CODE message file'
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "EDUMSGLD".
+       Author.        "R. Castellano".
+       DATE-WRITTEN.   03/03/2023.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-zSeries.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDUMSGF ASSIGN TO EDUMSGF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MSG-RESULT-CODE
+               FILE STATUS IS WS-FILE-STATUS.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  EDUMSGF
+           RECORD CONTAINS 30 CHARACTERS.
+           COPY EDUMSG.
+
+       WORKING-STORAGE SECTION.
+       01 Program-Description.
+           03 NN.
+              05 pic x(10)   value 'EDUMSGLD: '.
+
+       01 WS-VARIABLES.
+           03 WS-FILE-STATUS                  PIC X(02).
+           03 WS-TABLE-INDEX                  PIC S9(4)     COMP.
+
+       01 EDU-MESSAGE-TABLE.
+           03 EDU-MESSAGE-ENTRY OCCURS 9 TIMES
+                                INDEXED BY MSG-IDX.
+              05 SEED-RESULT-CODE             PIC S9(5).
+              05 SEED-RESULT-TEXT             PIC X(25).
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM          section.
+      D    DISPLAY NN 'Starting'.
+
+           PERFORM LOAD-SEED-TABLE.
+           PERFORM OPEN-OUTPUT-FILE.
+           PERFORM WRITE-MESSAGE-RECORDS.
+           PERFORM CLOSE-OUTPUT-FILE.
+
+      D    DISPLAY NN 'Ending'.
+           STOP RUN.
+
+      * One line per RESULT-CODE the rest of EDUPGM can return. Add a
+      * line here and rerun this job whenever EDUVAL/EDUPGM gains a
+      * new rejection reason. EDUMSGF's SELECT opens it ACCESS MODE
+      * SEQUENTIAL, so WRITE-MESSAGE-RECORDS must present these rows
+      * in ascending MSG-RESULT-CODE key order or VSAM returns a
+      * sequence-error status on the first out-of-order WRITE and
+      * every row after it.
+       LOAD-SEED-TABLE       section.
+
+           MOVE  -17 TO SEED-RESULT-CODE(01)
+           MOVE 'BOOL FIELD INVALID'        TO SEED-RESULT-TEXT(01)
+           MOVE  -16 TO SEED-RESULT-CODE(02)
+           MOVE 'SIGNED-PACKED INVALID'     TO SEED-RESULT-TEXT(02)
+           MOVE  -15 TO SEED-RESULT-CODE(03)
+           MOVE 'PKD-DIGIT-COMMA INVALID'   TO SEED-RESULT-TEXT(03)
+           MOVE  -14 TO SEED-RESULT-CODE(04)
+           MOVE 'PACKED-DIGIT INVALID'      TO SEED-RESULT-TEXT(04)
+           MOVE  -13 TO SEED-RESULT-CODE(05)
+           MOVE 'NUMERIC-STRING INVALID'    TO SEED-RESULT-TEXT(05)
+           MOVE  -12 TO SEED-RESULT-CODE(06)
+           MOVE 'CHARACTER-STRING INVALID'  TO SEED-RESULT-TEXT(06)
+           MOVE  -11 TO SEED-RESULT-CODE(07)
+           MOVE 'BINARY-DIGIT OUT OF RANGE' TO SEED-RESULT-TEXT(07)
+           MOVE   -1 TO SEED-RESULT-CODE(08)
+           MOVE 'INVALID INPUT PARAMETERS'  TO SEED-RESULT-TEXT(08)
+           MOVE    0 TO SEED-RESULT-CODE(09)
+           MOVE 'PARAMETERS ARE ALL OK'     TO SEED-RESULT-TEXT(09).
+
+       OPEN-OUTPUT-FILE      section.
+
+           OPEN OUTPUT EDUMSGF.
+           IF WS-FILE-STATUS IS NOT EQUAL TO '00'
+               DISPLAY NN 'OPEN FAILED, FILE STATUS = ' WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       WRITE-MESSAGE-RECORDS section.
+
+           PERFORM WRITE-ONE-MESSAGE-RECORD
+               VARYING MSG-IDX FROM 1 BY 1
+               UNTIL MSG-IDX IS GREATER THAN 9.
+
+       WRITE-ONE-MESSAGE-RECORD section.
+
+           MOVE SEED-RESULT-CODE(MSG-IDX) TO MSG-RESULT-CODE
+           MOVE SEED-RESULT-TEXT(MSG-IDX) TO MSG-RESULT-TEXT
+
+           WRITE EDU-MESSAGE-RECORD.
+
+           IF WS-FILE-STATUS IS NOT EQUAL TO '00'
+               DISPLAY NN 'WRITE FAILED, FILE STATUS = ' WS-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       CLOSE-OUTPUT-FILE      section.
+
+           CLOSE EDUMSGF.
