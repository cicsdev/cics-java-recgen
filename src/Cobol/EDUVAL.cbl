@@ -0,0 +1,172 @@
+      *----------------------------------------------------------------*
+      *  Licensed Materials - Property of IBM                          *
+      *  SAMPLE                                                        *
+      *  (c) Copyright IBM Corp. 2016 All Rights Reserved              *
+      *  US Government Users Restricted Rights - Use, duplication or   *
+      *  disclosure restricted by GSA ADP Schedule Contract with       *
+      *  IBM Corp                                                      *
+      *----------------------------------------------------------------*
+      *       AUTHOR  :  R. Castellano                                 *
+      *       DATE    :  03 / 03 / 2023                                *
+      *       VERSION :  1.0                                           *
+      *       HISTORY :                                                *
+      *----------------------------------------------------------------*
+      * Description                                                    *
+      *                                                                *
+      * Field-level validation rules for one EDUCPY DATA-PAYLOAD.      *
+      * Pulled out of EDUPGM's INPUT-PARAMETER-CHECK so the CICS       *
+      * on-line transaction and the EDUBAT1 batch feed-validation      *
+      * program apply exactly the same business rules - there is only *
+      * one place to change them. This program does no CICS and no    *
+      * file I/O of its own; it just inspects DATA-PAYLOAD and hands   *
+      * back EDU-VALIDATION-RESULT.                                    *
+      *                                                                *
+      *----------------------------------------------------------------*
+       TITLE 'Shared DATA-PAYLOAD validation for EDUPGM and EDUBAT1'
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "EDUVAL".
+       Author.        "R. Castellano".
+       DATE-WRITTEN.   03/03/2023.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       01 Program-Description.
+           03 NN.
+              05 pic x(10)   value 'EDUVAL  : '.
+
+       01 WS-VARIABLES.
+           03  FIRST-FAILURE-FOUND        PIC X          VALUE 'N'.
+              88 FIRST-FAILURE-FOUND-YES  VALUE 'Y'.
+              88 FIRST-FAILURE-FOUND-NO   VALUE 'N'.
+
+           COPY EDURNG.
+
+       LINKAGE SECTION.
+           COPY EDUCPY REPLACING ==DFHCOMMAREA== BY ==EDUVAL-PAYLOAD==.
+
+           COPY EDUFLG.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING EDUVAL-PAYLOAD EDU-VALIDATION-RESULT.
+
+       MAIN-PROGRAM          section.
+
+           PERFORM INITIALIZE-RESULT.
+           PERFORM CHECK-BINARY-DIGIT.
+           PERFORM CHECK-CHARACTER-STRING.
+           PERFORM CHECK-NUMERIC-STRING.
+           PERFORM CHECK-PACKED-DIGIT.
+           PERFORM CHECK-PACKED-DIGIT-COMMA.
+           PERFORM CHECK-SIGNED-PACKED.
+           PERFORM CHECK-BOOL.
+
+           GOBACK.
+
+       INITIALIZE-RESULT     section.
+
+           MOVE ZERO       TO EDU-RESULT-CODE.
+           SET EDU-OVERALL-VALID      TO TRUE.
+           SET FLG-BINARY-DIGIT-OK         TO TRUE.
+           SET FLG-CHARACTER-STRING-OK     TO TRUE.
+           SET FLG-NUMERIC-STRING-OK       TO TRUE.
+           SET FLG-PACKED-DIGIT-OK         TO TRUE.
+           SET FLG-PACKED-DIGIT-COMMA-OK   TO TRUE.
+           SET FLG-SIGNED-PACKED-OK        TO TRUE.
+           SET FLG-BOOL-OK                 TO TRUE.
+           SET FIRST-FAILURE-FOUND-NO      TO TRUE.
+
+      * NOTE BINARY-DIGIT is PIC 9(4) COMP so it is always numeric;
+      * the only way to reject it is a business range check against
+      * EDURNG, which is what makes this check meaningful at all.
+       CHECK-BINARY-DIGIT    section.
+
+           IF BINARY-DIGIT IS LESS THAN RNG-BINARY-DIGIT-LOW OR
+              BINARY-DIGIT IS GREATER THAN RNG-BINARY-DIGIT-HIGH
+               SET FLG-BINARY-DIGIT-FAILED TO TRUE
+               PERFORM RECORD-FAILURE
+           END-IF.
+
+       CHECK-CHARACTER-STRING section.
+
+           IF CHARACTER-STRING IS NOT ALPHABETIC
+               SET FLG-CHARACTER-STRING-FAILED TO TRUE
+               PERFORM RECORD-FAILURE
+           END-IF.
+
+       CHECK-NUMERIC-STRING  section.
+
+           IF NUMERIC-STRING IS NOT NUMERIC
+               SET FLG-NUMERIC-STRING-FAILED TO TRUE
+               PERFORM RECORD-FAILURE
+           END-IF.
+
+       CHECK-PACKED-DIGIT    section.
+
+           IF PACKED-DIGIT IS NOT NUMERIC
+               SET FLG-PACKED-DIGIT-FAILED TO TRUE
+               PERFORM RECORD-FAILURE
+           END-IF.
+
+      * Validates PACKED-DIGIT-WITH-COMMA the same way the other
+      * numeric fields are validated, plus a business range check
+      * on the 3-decimal amount it represents.
+       CHECK-PACKED-DIGIT-COMMA section.
+
+           IF PACKED-DIGIT-WITH-COMMA IS NOT NUMERIC
+               SET FLG-PACKED-DIGIT-COMMA-FAILED TO TRUE
+               PERFORM RECORD-FAILURE
+           ELSE
+               IF PACKED-DIGIT-WITH-COMMA IS LESS THAN
+                                              RNG-PKD-COMMA-LOW OR
+                  PACKED-DIGIT-WITH-COMMA IS GREATER THAN
+                                              RNG-PKD-COMMA-HIGH
+                   SET FLG-PACKED-DIGIT-COMMA-FAILED TO TRUE
+                   PERFORM RECORD-FAILURE
+               END-IF
+           END-IF.
+
+       CHECK-SIGNED-PACKED   section.
+
+           IF SIGNED-PACKED IS NOT NUMERIC
+               SET FLG-SIGNED-PACKED-FAILED TO TRUE
+               PERFORM RECORD-FAILURE
+           END-IF.
+
+       CHECK-BOOL            section.
+
+           IF BOOL IS NOT NUMERIC
+               SET FLG-BOOL-FAILED TO TRUE
+               PERFORM RECORD-FAILURE
+           END-IF.
+
+      * EDU-RESULT-CODE is set from the FIRST field that fails, in the
+      * order the fields are checked above. EDU-FAILURE-FLAGS still
+      * carries every failing field for the audit trail, regardless of
+      * which one drove the RESULT-CODE.
+       RECORD-FAILURE        section.
+
+           SET EDU-OVERALL-INVALID TO TRUE.
+
+           IF FIRST-FAILURE-FOUND-NO
+               SET FIRST-FAILURE-FOUND-YES TO TRUE
+               EVALUATE TRUE
+                   WHEN FLG-BINARY-DIGIT-FAILED
+                       MOVE -11 TO EDU-RESULT-CODE
+                   WHEN FLG-CHARACTER-STRING-FAILED
+                       MOVE -12 TO EDU-RESULT-CODE
+                   WHEN FLG-NUMERIC-STRING-FAILED
+                       MOVE -13 TO EDU-RESULT-CODE
+                   WHEN FLG-PACKED-DIGIT-FAILED
+                       MOVE -14 TO EDU-RESULT-CODE
+                   WHEN FLG-PACKED-DIGIT-COMMA-FAILED
+                       MOVE -15 TO EDU-RESULT-CODE
+                   WHEN FLG-SIGNED-PACKED-FAILED
+                       MOVE -16 TO EDU-RESULT-CODE
+                   WHEN FLG-BOOL-FAILED
+                       MOVE -17 TO EDU-RESULT-CODE
+                   WHEN OTHER
+                       MOVE -1  TO EDU-RESULT-CODE
+               END-EVALUATE
+           END-IF.
