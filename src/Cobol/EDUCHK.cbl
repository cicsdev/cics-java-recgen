@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------*
+      *       EDUCHK.cpy                                               *
+      *                                                                *
+      *       AUTHOR  :  R. Castellano                                 *
+      *       DATE    :  03 / 03 / 2023                                *
+      *       VERSION :  1.0                                           *
+      *                                                                *
+      *       MISSION : Copy book defining the single checkpoint       *
+      *                 record EDUBAT1 rewrites every                  *
+      *                 CHECKPOINT-INTERVAL records so a restarted     *
+      *                 run knows how many EDUFEED records to skip     *
+      *                 and where the accepted/rejected totals stood.  *
+      *       HISTORY :                                                *
+      *----------------------------------------------------------------*
+
+       01  EDU-CHECKPOINT-RECORD.
+           03  CHK-READ-COUNT          PIC S9(8)      COMP.
+           03  CHK-ACCEPTED-COUNT      PIC S9(8)      COMP.
+           03  CHK-REJECTED-COUNT      PIC S9(8)      COMP.
+
+      *----------------------------------------------------------------*
