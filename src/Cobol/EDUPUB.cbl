@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------*
+      *       EDUPUB.cpy                                               *
+      *                                                                *
+      *       AUTHOR  :  R. Castellano                                 *
+      *       DATE    :  03 / 03 / 2023                                *
+      *       VERSION :  1.0                                           *
+      *                                                                *
+      *       MISSION : Copy book defining the outcome record EDUPGM  *
+      *                 writes to the EDUQ TD queue for every          *
+      *                 commarea it processes (accepted or rejected), *
+      *                 so other transactions can pick up the result   *
+      *                 without calling back into EDUPGM themselves.   *
+      *       HISTORY :                                                *
+      *----------------------------------------------------------------*
+
+       01  EDU-PUBLISH-RECORD.
+           03  PUB-TRANID                 PIC X(4).
+           03  PUB-TERMID                 PIC X(4).
+           03  PUB-DATE                   PIC X(8).
+           03  PUB-TIME                   PIC X(6).
+           03  PUB-RESULT-CODE            PIC S9(5).
+           03  PUB-RESULT-TEXT            PIC X(25).
+
+      *----------------------------------------------------------------*
