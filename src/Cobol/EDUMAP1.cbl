@@ -0,0 +1,84 @@
+      *----------------------------------------------------------------*
+      *       EDUMAP1.cpy                                              *
+      *                                                                *
+      *       AUTHOR  :  R. Castellano                                 *
+      *       DATE    :  03 / 03 / 2023                                *
+      *       VERSION :  1.0                                           *
+      *                                                                *
+      *       MISSION : Symbolic map for map EDUMAP1 of mapset        *
+      *                 EDUMSET, as produced by assembling             *
+      *                 EDUMSET.bms with DFHMSD/DFHMDI/DFHMDF           *
+      *                 (LANG=COBOL). Used by EDUMNT.                  *
+      *       HISTORY :                                                *
+      *----------------------------------------------------------------*
+
+       01  EDUMAP1I.
+           02  FILLER                      PIC X(12).
+           02  TRANMSGL                    PIC S9(4)      COMP.
+           02  TRANMSGF                    PIC X.
+           02  FILLER REDEFINES TRANMSGF.
+               03 TRANMSGA                 PIC X.
+           02  TRANMSGI                    PIC X(0079).
+           02  BINDIGFL                    PIC S9(4)      COMP.
+           02  BINDIGFF                    PIC X.
+           02  FILLER REDEFINES BINDIGFF.
+               03 BINDIGFA                 PIC X.
+           02  BINDIGFI                    PIC X(0004).
+           02  CHARSTRL                    PIC S9(4)      COMP.
+           02  CHARSTRF                    PIC X.
+           02  FILLER REDEFINES CHARSTRF.
+               03 CHARSTRA                 PIC X.
+           02  CHARSTRI                    PIC X(0030).
+           02  NUMSTRL                     PIC S9(4)      COMP.
+           02  NUMSTRF                     PIC X.
+           02  FILLER REDEFINES NUMSTRF.
+               03 NUMSTRA                  PIC X.
+           02  NUMSTRI                     PIC X(0018).
+           02  PACKDGTL                    PIC S9(4)      COMP.
+           02  PACKDGTF                    PIC X.
+           02  FILLER REDEFINES PACKDGTF.
+               03 PACKDGTA                 PIC X.
+           02  PACKDGTI                    PIC X(0015).
+           02  SGNPKDL                     PIC S9(4)      COMP.
+           02  SGNPKDF                     PIC X.
+           02  FILLER REDEFINES SGNPKDF.
+               03 SGNPKDA                  PIC X.
+           02  SGNPKDI                     PIC X(0013).
+           02  BOOLFL                      PIC S9(4)      COMP.
+           02  BOOLFF                      PIC X.
+           02  FILLER REDEFINES BOOLFF.
+               03 BOOLFA                   PIC X.
+           02  BOOLFI                      PIC X(0001).
+           02  RESCDEL                     PIC S9(4)      COMP.
+           02  RESCDEF                     PIC X.
+           02  FILLER REDEFINES RESCDEF.
+               03 RESCDEA                  PIC X.
+           02  RESCDEI                     PIC X(0006).
+           02  RESTXTL                     PIC S9(4)      COMP.
+           02  RESTXTF                     PIC X.
+           02  FILLER REDEFINES RESTXTF.
+               03 RESTXTA                  PIC X.
+           02  RESTXTI                     PIC X(0025).
+
+       01  EDUMAP1O REDEFINES EDUMAP1I.
+           02  FILLER                      PIC X(12).
+           02  FILLER                      PIC X(0003).
+           02  TRANMSGO                    PIC X(0079).
+           02  FILLER                      PIC X(0003).
+           02  BINDIGFO                    PIC X(0004).
+           02  FILLER                      PIC X(0003).
+           02  CHARSTRO                    PIC X(0030).
+           02  FILLER                      PIC X(0003).
+           02  NUMSTRO                     PIC X(0018).
+           02  FILLER                      PIC X(0003).
+           02  PACKDGTO                    PIC X(0015).
+           02  FILLER                      PIC X(0003).
+           02  SGNPKDO                     PIC X(0013).
+           02  FILLER                      PIC X(0003).
+           02  BOOLFO                      PIC X(0001).
+           02  FILLER                      PIC X(0003).
+           02  RESCDEO                     PIC X(0006).
+           02  FILLER                      PIC X(0003).
+           02  RESTXTO                     PIC X(0025).
+
+      *----------------------------------------------------------------*
