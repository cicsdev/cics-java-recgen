@@ -0,0 +1,118 @@
+      *----------------------------------------------------------------*
+      *       AUTHOR  :  R. Castellano                                 *
+      *       DATE    :  03 / 03 / 2023                                *
+      *       VERSION :  1.0                                           *
+      *       HISTORY :                                                *
+      *----------------------------------------------------------------*
+      * Description                                                    *
+      *                                                                *
+      * Pseudo-conversational maintenance transaction that drives      *
+      * EDUPGM from a 3270 screen (map EDUMAP1 of mapset EDUMSET).      *
+      * First-line support keys values for BINARY-DIGIT,                *
+      * CHARACTER-STRING, NUMERIC-STRING, PACKED-DIGIT, SIGNED-PACKED   *
+      * and BOOL, presses ENTER, and sees back the RESULT-CODE and      *
+      * RESULT-TEXT EDUPGM returns for that commarea - no throwaway     *
+      * driver program needed to answer "why was this rejected".        *
+      *                                                                *
+      * PACKED-DIGIT-WITH-COMMA is not on this screen; it is sent to   *
+      * EDUPGM as zero.                                                 *
+      *                                                                *
+      *----------------------------------------------------------------*
+       TITLE 'Maintenance transaction to drive EDUPGM from a 3270'
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "EDUMNT".
+       Author.        "R. Castellano".
+       DATE-WRITTEN.   03/03/2023.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-zSeries.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       01 Program-Description.
+           03 NN.
+              05 pic x(10)   value 'EDUMNT  : '.
+
+       01 WS-VARIABLES.
+           03 WS-MAPNAME               PIC X(8)  VALUE 'EDUMAP1'.
+           03 WS-MAPSETNAME            PIC X(8)  VALUE 'EDUMSET'.
+           03 WS-COMMAREA-LENGTH       PIC S9(4) COMP.
+           03 WS-DISPLAY-CODE          PIC -z(3)9.
+
+           COPY EDUMAP1.
+
+           COPY EDUCPY REPLACING ==DFHCOMMAREA== BY ==WS-LINK-AREA==.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA                  PIC X.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM          section.
+
+           IF EIBCALEN IS EQUAL TO ZERO
+               PERFORM SEND-INITIAL-MAP
+           ELSE
+               PERFORM RECEIVE-AND-VALIDATE-MAP
+           END-IF.
+
+           EXEC CICS RETURN TRANSID('EMNT')
+                     COMMAREA(DFHCOMMAREA)
+                     LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       SEND-INITIAL-MAP      section.
+
+      *    First paint of the screen - there is no RESULT-CODE/
+      *    RESULT-TEXT or echoed input yet, so MAPONLY sends just the
+      *    map's own literal text and leaves the uninitialized
+      *    EDUMAP1O fields out of it entirely.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+                     MAPSET(WS-MAPSETNAME)
+                     MAPONLY
+                     ERASE
+           END-EXEC.
+
+       RECEIVE-AND-VALIDATE-MAP section.
+
+           EXEC CICS RECEIVE MAP(WS-MAPNAME)
+                     MAPSET(WS-MAPSETNAME)
+                     INTO(EDUMAP1I)
+           END-EXEC.
+
+           PERFORM BUILD-LINK-AREA-FROM-MAP.
+           PERFORM LINK-TO-EDUPGM.
+           PERFORM BUILD-MAP-FROM-LINK-AREA.
+
+           EXEC CICS SEND MAP(WS-MAPNAME)
+                     MAPSET(WS-MAPSETNAME)
+                     FROM(EDUMAP1O)
+                     DATAONLY
+           END-EXEC.
+
+       BUILD-LINK-AREA-FROM-MAP section.
+
+           MOVE ZERO             TO WS-LINK-AREA
+           MOVE BINDIGFI          TO BINARY-DIGIT
+           MOVE CHARSTRI           TO CHARACTER-STRING
+           MOVE NUMSTRI            TO NUMERIC-STRING
+           MOVE PACKDGTI           TO PACKED-DIGIT
+           MOVE ZERO              TO PACKED-DIGIT-WITH-COMMA
+           MOVE SGNPKDI             TO SIGNED-PACKED
+           MOVE BOOLFI               TO BOOL.
+
+       LINK-TO-EDUPGM         section.
+
+           MOVE LENGTH OF WS-LINK-AREA TO WS-COMMAREA-LENGTH.
+
+           EXEC CICS LINK PROGRAM('EDUPGM')
+                     COMMAREA(WS-LINK-AREA)
+                     LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
+
+       BUILD-MAP-FROM-LINK-AREA section.
+
+           MOVE RESULT-CODE      TO WS-DISPLAY-CODE.
+           MOVE WS-DISPLAY-CODE  TO RESCDEO.
+           MOVE RESULT-TEXT      TO RESTXTO.
