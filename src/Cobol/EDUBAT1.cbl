@@ -0,0 +1,362 @@
+      *----------------------------------------------------------------*
+      *       AUTHOR  :  R. Castellano                                 *
+      *       DATE    :  03 / 03 / 2023                                *
+      *       VERSION :  1.0                                           *
+      *       HISTORY :                                                *
+      *        03/03/23  Checkpoint/restart added - see               *
+      *                  ESTABLISH-RESTART-SWITCH and WRITE-CHECKPOINT *
+      *----------------------------------------------------------------*
+      * Description                                                    *
+      *                                                                *
+      * Batch companion to EDUPGM. Reads a sequential feed file of     *
+      * EDUCPY-layout records, applies the same EDUVAL validation and  *
+      * business rules EDUPGM applies online, and splits the feed      *
+      * into an accepted file and a rejected file, each record carrying*
+      * the RESULT-CODE/RESULT-TEXT EDUVAL/EDUMSGF produced for it.    *
+      *                                                                *
+      * Every CHECKPOINT-INTERVAL records the run totals are rewritten *
+      * to EDUCHKF. A run that is resubmitted with PARM='RESTART'      *
+      * skips the EDUFEED records already accounted for at the last   *
+      * checkpoint, reopens EDUACC/EDUREJ for EXTEND instead of        *
+      * OUTPUT, and carries the accepted/rejected totals forward.      *
+      *                                                                *
+      *----------------------------------------------------------------*
+       TITLE 'Batch bulk validation of EDUCPY-layout feed records'
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "EDUBAT1".
+       Author.        "R. Castellano".
+       DATE-WRITTEN.   03/03/2023.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-zSeries.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDUFEED ASSIGN TO EDUFEED
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FEED-STATUS.
+
+           SELECT EDUACC  ASSIGN TO EDUACC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACC-STATUS.
+
+           SELECT EDUREJ  ASSIGN TO EDUREJ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+           SELECT EDUMSGF ASSIGN TO EDUMSGF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MSG-RESULT-CODE
+               FILE STATUS IS WS-MSGF-STATUS.
+
+           SELECT EDUCHKF ASSIGN TO EDUCHKF
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CHK-RRN
+               FILE STATUS IS WS-CHKF-STATUS.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  EDUFEED
+           LABEL RECORDS ARE STANDARD.
+           COPY EDUCPY REPLACING ==DFHCOMMAREA== BY ==EDUFEED-RECORD==.
+
+       FD  EDUACC
+           LABEL RECORDS ARE STANDARD.
+           COPY EDUCPY REPLACING ==DFHCOMMAREA== BY ==EDUACC-RECORD==.
+
+       FD  EDUREJ
+           LABEL RECORDS ARE STANDARD.
+           COPY EDUCPY REPLACING ==DFHCOMMAREA== BY ==EDUREJ-RECORD==.
+
+       FD  EDUMSGF
+           RECORD CONTAINS 30 CHARACTERS.
+           COPY EDUMSG.
+
+       FD  EDUCHKF.
+           COPY EDUCHK.
+
+       WORKING-STORAGE SECTION.
+       01 Program-Description.
+           03 NN.
+              05 pic x(10)   value 'EDUBAT1 : '.
+
+       01 WS-VARIABLES.
+           03 WS-FEED-STATUS                  PIC X(02).
+           03 WS-ACC-STATUS                   PIC X(02).
+           03 WS-REJ-STATUS                   PIC X(02).
+           03 WS-MSGF-STATUS                  PIC X(02).
+           03 WS-CHKF-STATUS                  PIC X(02).
+           03 WS-MORE-RECORDS                 PIC X      VALUE 'Y'.
+              88 WS-MORE-RECORDS-YES          VALUE 'Y'.
+              88 WS-MORE-RECORDS-NO           VALUE 'N'.
+           03 WS-RESTART-SWITCH                PIC X     VALUE 'N'.
+              88 WS-RESTART-YES                 VALUE 'Y'.
+              88 WS-RESTART-NO                  VALUE 'N'.
+           03 WS-CHECKPOINT-WRITTEN            PIC X     VALUE 'N'.
+              88 WS-CHECKPOINT-WRITTEN-YES      VALUE 'Y'.
+              88 WS-CHECKPOINT-WRITTEN-NO       VALUE 'N'.
+           03 WS-CHK-RRN                       PIC 9(8)  COMP
+                                                VALUE 1.
+           03 WS-CHECKPOINT-INTERVAL           PIC S9(8) COMP
+                                                VALUE +100.
+           03 WS-SINCE-CHECKPOINT              PIC S9(8) COMP
+                                                VALUE +0.
+           03 WS-SKIP-COUNT                    PIC S9(8) COMP
+                                                VALUE +0.
+           03 WS-SKIP-INDEX                    PIC S9(8) COMP
+                                                VALUE +0.
+           03 WS-READ-COUNT                   PIC S9(8)  COMP VALUE +0.
+           03 WS-ACCEPTED-COUNT               PIC S9(8)  COMP VALUE +0.
+           03 WS-REJECTED-COUNT               PIC S9(8)  COMP VALUE +0.
+           03 WS-DISPLAY-COUNT                PIC -z(7)9.
+
+           COPY EDUFLG.
+
+       LINKAGE SECTION.
+       01 WS-PARM-AREA.
+           03 WS-PARM-LEN                     PIC S9(4)  COMP.
+           03 WS-PARM-TEXT                    PIC X(8).
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING WS-PARM-AREA.
+       MAIN-PROGRAM          section.
+      D    DISPLAY NN 'Starting'.
+
+           PERFORM ESTABLISH-RESTART-SWITCH.
+           PERFORM OPEN-ALL-FILES.
+
+           IF WS-RESTART-YES
+               PERFORM RESTORE-CHECKPOINT
+               PERFORM SKIP-ALREADY-PROCESSED
+           END-IF.
+
+           PERFORM READ-FEED-RECORD.
+
+           PERFORM PROCESS-ONE-RECORD
+               UNTIL WS-MORE-RECORDS-NO.
+
+           PERFORM WRITE-CHECKPOINT.
+           PERFORM CLOSE-ALL-FILES.
+           PERFORM DISPLAY-RUN-TOTALS.
+
+      D    DISPLAY NN 'Ending'.
+           STOP RUN.
+
+      * The restart step of the EDUBAT1 JCL resubmits this program
+      * with PARM='RESTART' to resume a run that stopped partway
+      * through; any other PARM (or no PARM at all, the normal case)
+      * starts a fresh run from the first EDUFEED record.
+       ESTABLISH-RESTART-SWITCH section.
+
+           SET WS-RESTART-NO TO TRUE.
+           IF WS-PARM-LEN IS GREATER THAN ZERO
+               IF WS-PARM-TEXT(1:7) IS EQUAL TO 'RESTART'
+                   SET WS-RESTART-YES TO TRUE
+               END-IF
+           END-IF.
+
+       OPEN-ALL-FILES        section.
+
+           OPEN INPUT  EDUFEED.
+           IF WS-FEED-STATUS IS NOT EQUAL TO '00'
+               DISPLAY NN 'OPEN EDUFEED FAILED, STATUS = '
+                                                  WS-FEED-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *    A restart appends to what a prior run already wrote; a
+      *    fresh run creates both output files from scratch.
+      *
+      *    Limitation: the checkpoint protects EDUFEED's read position
+      *    only, taken every WS-CHECKPOINT-INTERVAL records. If the
+      *    run abends between checkpoints, EDUACC/EDUREJ already hold
+      *    the records written since the last checkpoint; restart
+      *    re-reads and re-validates that same stretch of EDUFEED and
+      *    re-WRITEs (via OPEN EXTEND, above) those same records onto
+      *    EDUACC/EDUREJ, duplicating up to WS-CHECKPOINT-INTERVAL
+      *    records. Downstream consumers of EDUACC/EDUREJ need to be
+      *    able to dedupe across a restart (e.g. on the natural key of
+      *    the feed record) until EDUCHKF also tracks EDUACC/EDUREJ's
+      *    write position, or the checkpoint interval is brought down
+      *    to 1.
+           IF WS-RESTART-YES
+               OPEN EXTEND EDUACC
+           ELSE
+               OPEN OUTPUT EDUACC
+           END-IF.
+           IF WS-ACC-STATUS IS NOT EQUAL TO '00'
+               DISPLAY NN 'OPEN EDUACC FAILED, STATUS = ' WS-ACC-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF WS-RESTART-YES
+               OPEN EXTEND EDUREJ
+           ELSE
+               OPEN OUTPUT EDUREJ
+           END-IF.
+           IF WS-REJ-STATUS IS NOT EQUAL TO '00'
+               DISPLAY NN 'OPEN EDUREJ FAILED, STATUS = ' WS-REJ-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT  EDUMSGF.
+           IF WS-MSGF-STATUS IS NOT EQUAL TO '00'
+               DISPLAY NN 'OPEN EDUMSGF FAILED, STATUS = '
+                                                  WS-MSGF-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *    Opened I-O on a fresh run too, so the first checkpoint can
+      *    WRITE the one and only checkpoint record and every one
+      *    after that can REWRITE it.
+           OPEN I-O    EDUCHKF.
+           IF WS-CHKF-STATUS IS NOT EQUAL TO '00'
+               DISPLAY NN 'OPEN EDUCHKF FAILED, STATUS = '
+                                                  WS-CHKF-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       RESTORE-CHECKPOINT    section.
+
+           READ EDUCHKF
+               INVALID KEY
+                   DISPLAY NN
+                       'RESTART REQUESTED BUT NO CHECKPOINT FOUND'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               NOT INVALID KEY
+                   MOVE CHK-READ-COUNT      TO WS-READ-COUNT
+                   MOVE CHK-ACCEPTED-COUNT  TO WS-ACCEPTED-COUNT
+                   MOVE CHK-REJECTED-COUNT  TO WS-REJECTED-COUNT
+                   MOVE WS-READ-COUNT       TO WS-SKIP-COUNT
+                   SET WS-CHECKPOINT-WRITTEN-YES TO TRUE
+           END-READ.
+
+      *    Plain QSAM has no way to position EDUFEED at an arbitrary
+      *    record, so a restart re-reads (and discards) the records
+      *    already accounted for at the last checkpoint before
+      *    resuming normal processing at the next one.
+       SKIP-ALREADY-PROCESSED section.
+
+           PERFORM SKIP-ONE-FEED-RECORD
+               VARYING WS-SKIP-INDEX FROM 1 BY 1
+               UNTIL WS-SKIP-INDEX IS GREATER THAN WS-SKIP-COUNT.
+
+       SKIP-ONE-FEED-RECORD  section.
+
+           READ EDUFEED.
+           IF WS-FEED-STATUS IS NOT EQUAL TO '00'
+               DISPLAY NN
+                   'EDUFEED SHORTER THAN LAST CHECKPOINT. ABENDING'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       READ-FEED-RECORD       section.
+
+           READ EDUFEED.
+
+           IF WS-FEED-STATUS IS EQUAL TO '10'
+               SET WS-MORE-RECORDS-NO  TO TRUE
+           ELSE
+               IF WS-FEED-STATUS IS NOT EQUAL TO '00'
+                   DISPLAY NN 'READ EDUFEED FAILED, STATUS = '
+                                                      WS-FEED-STATUS
+                   SET WS-MORE-RECORDS-NO TO TRUE
+               ELSE
+                   ADD 1 TO WS-READ-COUNT
+               END-IF
+           END-IF.
+
+      *    Same rules EDUPGM applies online, against the same shared
+      *    EDUVAL subprogram, so a record is never accepted online and
+      *    rejected in the batch feed (or vice versa) for the same
+      *    reason.
+       PROCESS-ONE-RECORD     section.
+
+           MOVE ZERO   TO RESULT-CODE OF EDUFEED-RECORD
+           MOVE SPACES TO RESULT-TEXT OF EDUFEED-RECORD
+
+           CALL "EDUVAL" USING DATA-PAYLOAD OF EDUFEED-RECORD
+                                EDU-VALIDATION-RESULT.
+
+           MOVE EDU-RESULT-CODE TO RESULT-CODE OF EDUFEED-RECORD
+           PERFORM LOOKUP-RESULT-TEXT.
+
+           IF EDU-OVERALL-VALID
+               MOVE EDUFEED-RECORD TO EDUACC-RECORD
+               WRITE EDUACC-RECORD
+               ADD 1 TO WS-ACCEPTED-COUNT
+           ELSE
+               MOVE EDUFEED-RECORD TO EDUREJ-RECORD
+               WRITE EDUREJ-RECORD
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF.
+
+           ADD 1 TO WS-SINCE-CHECKPOINT.
+           IF WS-SINCE-CHECKPOINT IS GREATER THAN OR EQUAL TO
+                                               WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZERO TO WS-SINCE-CHECKPOINT
+           END-IF.
+
+           PERFORM READ-FEED-RECORD.
+
+      *    RESULT-TEXT for RESULT-CODE is kept in the same EDUMSGF     *
+      *    VSAM KSDS EDUPGM reads online, read here with a plain       *
+      *    batch READ instead of EXEC CICS READ FILE.                  *
+       LOOKUP-RESULT-TEXT     section.
+
+           MOVE RESULT-CODE OF EDUFEED-RECORD TO MSG-RESULT-CODE
+
+           READ EDUMSGF
+               INVALID KEY
+                   MOVE 'CODE NOT IN MSG TABLE'
+                                       TO RESULT-TEXT OF EDUFEED-RECORD
+               NOT INVALID KEY
+                   MOVE MSG-RESULT-TEXT
+                                       TO RESULT-TEXT OF EDUFEED-RECORD
+           END-READ.
+
+      *    Rewritten every WS-CHECKPOINT-INTERVAL records (and once
+      *    more at end-of-job) so a restart resumes from the last safe
+      *    point instead of from the beginning of EDUFEED.
+       WRITE-CHECKPOINT       section.
+
+           MOVE WS-READ-COUNT      TO CHK-READ-COUNT
+           MOVE WS-ACCEPTED-COUNT  TO CHK-ACCEPTED-COUNT
+           MOVE WS-REJECTED-COUNT  TO CHK-REJECTED-COUNT
+
+           IF WS-CHECKPOINT-WRITTEN-NO
+               WRITE EDU-CHECKPOINT-RECORD
+               IF WS-CHKF-STATUS IS EQUAL TO '00'
+                   SET WS-CHECKPOINT-WRITTEN-YES TO TRUE
+               END-IF
+           ELSE
+               REWRITE EDU-CHECKPOINT-RECORD
+           END-IF.
+
+       CLOSE-ALL-FILES        section.
+
+           CLOSE EDUFEED.
+           CLOSE EDUACC.
+           CLOSE EDUREJ.
+           CLOSE EDUMSGF.
+           CLOSE EDUCHKF.
+
+       DISPLAY-RUN-TOTALS      section.
+
+           MOVE WS-READ-COUNT      TO WS-DISPLAY-COUNT
+           DISPLAY NN 'RECORDS READ      : ' WS-DISPLAY-COUNT.
+           MOVE WS-ACCEPTED-COUNT  TO WS-DISPLAY-COUNT
+           DISPLAY NN 'RECORDS ACCEPTED  : ' WS-DISPLAY-COUNT.
+           MOVE WS-REJECTED-COUNT  TO WS-DISPLAY-COUNT
+           DISPLAY NN 'RECORDS REJECTED  : ' WS-DISPLAY-COUNT.
+      *----------------------------------------------------------------*
