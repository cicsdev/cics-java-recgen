@@ -26,8 +26,14 @@
       *----------------------------------------------------------------*
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       SOURCE-COMPUTER.  IBM-zSeries WITH DEBUGGING MODE.
-      *SOURCE-COMPUTER.  IBM-zSeries.
+       SOURCE-COMPUTER.  IBM-zSeries.
+      *SOURCE-COMPUTER.  IBM-zSeries WITH DEBUGGING MODE.
+      * Trace DISPLAYs used to be compiled in only WITH DEBUGGING MODE,
+      * which meant a recompile and a redeploy to turn tracing on for
+      * an incident. They are now ordinary statements guarded by
+      * Switch-condition-1 (see ESTABLISH-TRACE-SWITCH), set per task
+      * from START data, so tracing can be turned on for one task at a
+      * time without touching the load library.
       *----------------------------------------------------------------*
        DATA DIVISION.
       *----------------------------------------------------------------*
@@ -48,29 +54,69 @@
                  88 Switch-condition-1 value "A".
                  88 Switch-condition-2 value "B".
 
+           03 WS-ABSTIME                      PIC S9(15)    COMP-3.
+           03 WS-RESP                         PIC S9(8)     COMP.
+           03 WS-RETRIEVE-LEN                 PIC S9(4)     COMP
+                                               VALUE +1.
+
+           COPY EDUFLG.
+
+           COPY EDUAUD.
+
+           COPY EDUMSG.
+
+           COPY EDUPUB.
+
        LINKAGE SECTION.
            COPY EDUCPY.
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
        MAIN-PROGRAM          section.
-      D    DISPLAY NN 'Starting'
+
+           PERFORM ESTABLISH-TRACE-SWITCH.
+
+           IF Switch-condition-1
+               DISPLAY NN 'Starting'
+           END-IF.
 
            PERFORM INPUT-PARAMETER-CHECK.
 
            if VALID-INPUT-PARAMETERS-TRUE  then
                PERFORM BUSINESS-LOGIC
-           else
-               MOVE -1 TO RESULT-CODE
-               MOVE 'INVALID INPUT PARAMETERS'
-                    TO RESULT-TEXT
            end-if.
 
-      D    MOVE RESULT-CODE  TO DISPLAYABLE-NUMERIC.
-      D    DISPLAY NN 'Returning with RESULT-CODE : '
-      D                               DISPLAYABLE-NUMERIC.
+           PERFORM LOOKUP-RESULT-TEXT.
+
+           IF Switch-condition-1
+               MOVE RESULT-CODE  TO DISPLAYABLE-NUMERIC
+               DISPLAY NN 'Returning with RESULT-CODE : '
+                                        DISPLAYABLE-NUMERIC
+           END-IF.
+
+           PERFORM WRITE-AUDIT-RECORD.
+
+           PERFORM PUBLISH-RESULT.
 
            PERFORM END-PROGRAM.
 
+      * Switch-condition is set from the data the task was STARTed
+      * with: 'A' turns the trace DISPLAYs on for this task only, any
+      * other value (including no START data at all, the normal case
+      * for a LINKed task) leaves it off. RESP avoids an INVREQ abend
+      * when there is no START data to retrieve.
+       ESTABLISH-TRACE-SWITCH section.
+
+           MOVE SPACE TO Switch-condition.
+
+           EXEC CICS RETRIEVE INTO(Switch-condition)
+                     LENGTH(WS-RETRIEVE-LEN)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP IS NOT EQUAL TO ZERO
+               MOVE SPACE TO Switch-condition
+           END-IF.
+
        INPUT-PARAMETER-CHECK section.
 
       * If NO commarea received issue an ABEND
@@ -80,32 +126,37 @@
            END-IF
 
       * Compute partial LENGTH
-      D    MOVE ZERO                       TO REQUIRED-CA-LEN
-      D    ADD LENGTH OF BINARY-DIGIT      TO REQUIRED-CA-LEN
-      D    ADD LENGTH OF CHARACTER-STRING  TO REQUIRED-CA-LEN
-      D    ADD LENGTH OF NUMERIC-STRING    TO REQUIRED-CA-LEN
-      D    ADD LENGTH OF PACKED-DIGIT      TO REQUIRED-CA-LEN
-
-      D    MOVE REQUIRED-CA-LEN            TO DISPLAYABLE-NUMERIC
-      D    DISPLAY NN 'PARTIAL SUM IS  : ' DISPLAYABLE-NUMERIC
-      D    ADD LENGTH OF SIGNED-PACKED     TO REQUIRED-CA-LEN
-
-      D    MOVE REQUIRED-CA-LEN            TO DISPLAYABLE-NUMERIC
-      D    DISPLAY NN 'PARTIAL SUM IS  : ' DISPLAYABLE-NUMERIC
-      D    ADD LENGTH OF BOOL              TO REQUIRED-CA-LEN
-      D    ADD LENGTH OF RESULT-CODE       TO REQUIRED-CA-LEN
-      D    MOVE REQUIRED-CA-LEN            TO DISPLAYABLE-NUMERIC
-      D    DISPLAY NN 'PARTIAL SUM IS  : ' DISPLAYABLE-NUMERIC
-      D    ADD LENGTH OF RESULT-TEXT       TO REQUIRED-CA-LEN
-      D    MOVE REQUIRED-CA-LEN            TO DISPLAYABLE-NUMERIC
-      D    DISPLAY NN 'PARTIAL SUM IS  : ' DISPLAYABLE-NUMERIC
+           IF Switch-condition-1
+               MOVE ZERO                       TO REQUIRED-CA-LEN
+               ADD LENGTH OF BINARY-DIGIT      TO REQUIRED-CA-LEN
+               ADD LENGTH OF CHARACTER-STRING  TO REQUIRED-CA-LEN
+               ADD LENGTH OF NUMERIC-STRING    TO REQUIRED-CA-LEN
+               ADD LENGTH OF PACKED-DIGIT      TO REQUIRED-CA-LEN
+
+               MOVE REQUIRED-CA-LEN            TO DISPLAYABLE-NUMERIC
+               DISPLAY NN 'PARTIAL SUM IS  : ' DISPLAYABLE-NUMERIC
+               ADD LENGTH OF SIGNED-PACKED     TO REQUIRED-CA-LEN
+
+               MOVE REQUIRED-CA-LEN            TO DISPLAYABLE-NUMERIC
+               DISPLAY NN 'PARTIAL SUM IS  : ' DISPLAYABLE-NUMERIC
+               ADD LENGTH OF BOOL              TO REQUIRED-CA-LEN
+               ADD LENGTH OF RESULT-CODE       TO REQUIRED-CA-LEN
+               MOVE REQUIRED-CA-LEN            TO DISPLAYABLE-NUMERIC
+               DISPLAY NN 'PARTIAL SUM IS  : ' DISPLAYABLE-NUMERIC
+               ADD LENGTH OF RESULT-TEXT       TO REQUIRED-CA-LEN
+               MOVE REQUIRED-CA-LEN            TO DISPLAYABLE-NUMERIC
+               DISPLAY NN 'PARTIAL SUM IS  : ' DISPLAYABLE-NUMERIC
+           END-IF.
 
       * if COMMAREA is less then required issue an ABEND
            MOVE LENGTH OF DATA-PAYLOAD     TO REQUIRED-CA-LEN
 
-      D    MOVE REQUIRED-CA-LEN            TO DISPLAYABLE-NUMERIC
-      D    DISPLAY NN 'MINIMUM COMMAREA LENGTH IS : '
+           IF Switch-condition-1
+               MOVE REQUIRED-CA-LEN            TO DISPLAYABLE-NUMERIC
+               DISPLAY NN 'MINIMUM COMMAREA LENGTH IS : '
                                               DISPLAYABLE-NUMERIC
+           END-IF.
+
            IF EIBCALEN IS LESS THAN REQUIRED-CA-LEN
                MOVE EIBCALEN               TO DISPLAYABLE-NUMERIC
                DISPLAY NN 'COMMAREA SHORTER THAN : ' DISPLAYABLE-NUMERIC
@@ -117,38 +168,133 @@
            MOVE ZERO   TO RESULT-CODE
            MOVE SPACES TO RESULT-TEXT
 
-           Set VALID-INPUT-PARAMETERS-TRUE to True.
+      *    Field-level validation rules (including the BINARY-DIGIT
+      *    and PACKED-DIGIT-WITH-COMMA business range checks) live in
+      *    EDUVAL, so EDUPGM and the EDUBAT1 batch feed-validation
+      *    program apply exactly the same rules to a DATA-PAYLOAD -
+      *    there is only one place to change them.
+           CALL "EDUVAL" USING DATA-PAYLOAD EDU-VALIDATION-RESULT.
+
+           IF Switch-condition-1
+               MOVE EDU-RESULT-CODE    TO DISPLAYABLE-NUMERIC
+               DISPLAY NN 'EDUVAL RETURNED RESULT-CODE : '
+                                        DISPLAYABLE-NUMERIC
+           END-IF.
+
+           if EDU-OVERALL-VALID then
+                Set VALID-INPUT-PARAMETERS-TRUE to TRUE
+           else
+                Set VALID-INPUT-PARAMETERS-FALSE to TRUE
+                MOVE EDU-RESULT-CODE TO RESULT-CODE.
 
-      * NOTE BINARY-DIGIT cannot be controlled
+      *    One audit record per commarea EDUPGM processes - accepted
+      *    or rejected - so the EDURPT01 daily reconciliation report
+      *    can total accept/reject volumes by terminal and by hour.
+      *    Written once RESULT-CODE is final: on a rejection that is
+      *    set above; on an acceptance BUSINESS-LOGIC sets it before
+      *    MAIN-PROGRAM gets here.
+       WRITE-AUDIT-RECORD    section.
 
-           if CHARACTER-STRING IS NOT ALPHABETIC then
-      D         DISPLAY NN 'CHARACTER-STRING IS NOT ALPHABETIC'
-                Set VALID-INPUT-PARAMETERS-FALSE to TRUE.
+           MOVE EIBTRNID               TO AUD-TRANID
+           MOVE EIBTRMID               TO AUD-TERMID
 
-           if NUMERIC-STRING IS NOT NUMERIC then
-      D         DISPLAY NN 'NUMERIC-STRING IS NOT NUMERIC'
-                Set VALID-INPUT-PARAMETERS-FALSE to TRUE.
+           IF VALID-INPUT-PARAMETERS-TRUE
+               Set AUD-OUTCOME-ACCEPTED TO TRUE
+           ELSE
+               Set AUD-OUTCOME-REJECTED TO TRUE
+           END-IF
 
-           if PACKED-DIGIT IS NOT NUMERIC then
-      D         DISPLAY NN 'PACKED-DIGIT IS NOT NUMERIC'
-                Set VALID-INPUT-PARAMETERS-FALSE to TRUE.
+           EXEC CICS ASSIGN ABSTIME(WS-ABSTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(AUD-DATE)
+                     TIME(AUD-TIME)
+           END-EXEC
 
-           if SIGNED-PACKED IS NOT NUMERIC then
-      D         DISPLAY NN 'SIGNED-PACKED IS NOT NUMERIC'
-                Set VALID-INPUT-PARAMETERS-FALSE to TRUE.
+           MOVE FLG-BINARY-DIGIT       TO AUD-FLG-BINARY-DIGIT
+           MOVE FLG-CHARACTER-STRING   TO AUD-FLG-CHARACTER-STRING
+           MOVE FLG-NUMERIC-STRING     TO AUD-FLG-NUMERIC-STRING
+           MOVE FLG-PACKED-DIGIT       TO AUD-FLG-PACKED-DIGIT
+           MOVE FLG-PACKED-DIGIT-COMMA TO AUD-FLG-PACKED-DIGIT-COMMA
+           MOVE FLG-SIGNED-PACKED      TO AUD-FLG-SIGNED-PACKED
+           MOVE FLG-BOOL               TO AUD-FLG-BOOL
+           MOVE RESULT-CODE            TO AUD-RESULT-CODE
 
-           if BOOL IS NOT NUMERIC then
-      D         DISPLAY NN 'BOOL IS NOT NUMERIC'
-                Set VALID-INPUT-PARAMETERS-FALSE to TRUE.
+           EXEC CICS WRITE FILE('EDUAUDF')
+                     FROM(EDU-AUDIT-RECORD)
+                     LENGTH(LENGTH OF EDU-AUDIT-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC
 
+      *    EDUAUDF being unavailable or full is not a reason to abend
+      *    an otherwise-valid commarea; log it and let MAIN-PROGRAM
+      *    carry on to PUBLISH-RESULT and END-PROGRAM.
+           IF WS-RESP IS NOT EQUAL TO ZERO
+               MOVE WS-RESP TO DISPLAYABLE-NUMERIC
+               DISPLAY NN 'EDUAUDF WRITE FAILED, RESP = '
+                                                DISPLAYABLE-NUMERIC
+           END-IF.
 
        BUSINESS-LOGIC        section.
-      D         DISPLAY NN 'Performing Business Logic'.
+                if Switch-condition-1
+                     DISPLAY NN 'Performing Business Logic'
+                end-if
                 MOVE ZERO TO RESULT-CODE.
-                MOVE 'PARAMETERS ARE ALL OK'
-                     TO RESULT-TEXT.
 
+      *    RESULT-TEXT for RESULT-CODE is kept in the EDUMSGF VSAM
+      *    KSDS (keyed on RESULT-CODE) instead of a literal here, so
+      *    ops can add or reword a rejection message without a
+      *    program change and a recompile.
+       LOOKUP-RESULT-TEXT    section.
+
+           MOVE RESULT-CODE          TO MSG-RESULT-CODE
+
+           EXEC CICS READ FILE('EDUMSGF')
+                     INTO(EDU-MESSAGE-RECORD)
+                     RIDFLD(MSG-RESULT-CODE)
+                     KEYLENGTH(LENGTH OF MSG-RESULT-CODE)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP IS EQUAL TO ZERO
+               MOVE MSG-RESULT-TEXT  TO RESULT-TEXT
+           ELSE
+               MOVE 'CODE NOT IN MSG TABLE' TO RESULT-TEXT
+           END-IF.
+
+      *    Every commarea EDUPGM processes - accepted or rejected -
+      *    is published to the EDUQ TD queue so other transactions
+      *    can pick up the outcome without LINKing back into EDUPGM.
+      *    Reuses the AUD-DATE/AUD-TIME that WRITE-AUDIT-RECORD already
+      *    stamped for this same commarea, rather than taking a second
+      *    ASSIGN ABSTIME/FORMATTIME, so the audit trail and the
+      *    published record always agree on when this outcome happened.
+       PUBLISH-RESULT        section.
+
+           MOVE EIBTRNID             TO PUB-TRANID
+           MOVE EIBTRMID             TO PUB-TERMID
+
+           MOVE AUD-DATE             TO PUB-DATE
+           MOVE AUD-TIME             TO PUB-TIME
+
+           MOVE RESULT-CODE          TO PUB-RESULT-CODE
+           MOVE RESULT-TEXT          TO PUB-RESULT-TEXT
+
+           EXEC CICS WRITEQ TD QUEUE('EDUQ')
+                     FROM(EDU-PUBLISH-RECORD)
+                     LENGTH(LENGTH OF EDU-PUBLISH-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC
+
+      *    EDUQ being unavailable or full is not a reason to abend an
+      *    otherwise-valid commarea either; log it and carry on.
+           IF WS-RESP IS NOT EQUAL TO ZERO
+               MOVE WS-RESP TO DISPLAYABLE-NUMERIC
+               DISPLAY NN 'EDUQ WRITEQ TD FAILED, RESP = '
+                                                DISPLAYABLE-NUMERIC
+           END-IF.
 
        END-PROGRAM           section.
-      D         DISPLAY NN 'Performing END-PROGRAM'.
+                if Switch-condition-1
+                     DISPLAY NN 'Performing END-PROGRAM'
+                end-if
                 EXEC CICS RETURN END-EXEC.
