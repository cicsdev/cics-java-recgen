@@ -0,0 +1,44 @@
+      *----------------------------------------------------------------*
+      *       EDUFLG.cpy                                               *
+      *                                                                *
+      *       AUTHOR  :  R. Castellano                                 *
+      *       DATE    :  03 / 03 / 2023                                *
+      *       VERSION :  1.0                                           *
+      *                                                                *
+      *       MISSION : Copy book defining the per-field validation    *
+      *                 outcome for one EDUCPY DATA-PAYLOAD. Shared by *
+      *                 EDUVAL (which sets it), EDUPGM and EDUBAT1     *
+      *                 (which act on it) and EDUAUD (which keeps a    *
+      *                 history of it).                                *
+      *       HISTORY :                                                *
+      *----------------------------------------------------------------*
+
+       01  EDU-VALIDATION-RESULT.
+           03  EDU-RESULT-CODE            PIC S9(5).
+           03  EDU-OVERALL-SWITCH         PIC X.
+               88 EDU-OVERALL-VALID       VALUE 'Y'.
+               88 EDU-OVERALL-INVALID     VALUE 'N'.
+           03  EDU-FAILURE-FLAGS.
+               05 FLG-BINARY-DIGIT            PIC X.
+                  88 FLG-BINARY-DIGIT-FAILED  VALUE 'F'.
+                  88 FLG-BINARY-DIGIT-OK      VALUE 'O'.
+               05 FLG-CHARACTER-STRING        PIC X.
+                  88 FLG-CHARACTER-STRING-FAILED VALUE 'F'.
+                  88 FLG-CHARACTER-STRING-OK     VALUE 'O'.
+               05 FLG-NUMERIC-STRING          PIC X.
+                  88 FLG-NUMERIC-STRING-FAILED   VALUE 'F'.
+                  88 FLG-NUMERIC-STRING-OK       VALUE 'O'.
+               05 FLG-PACKED-DIGIT            PIC X.
+                  88 FLG-PACKED-DIGIT-FAILED  VALUE 'F'.
+                  88 FLG-PACKED-DIGIT-OK      VALUE 'O'.
+               05 FLG-PACKED-DIGIT-COMMA      PIC X.
+                  88 FLG-PACKED-DIGIT-COMMA-FAILED VALUE 'F'.
+                  88 FLG-PACKED-DIGIT-COMMA-OK     VALUE 'O'.
+               05 FLG-SIGNED-PACKED           PIC X.
+                  88 FLG-SIGNED-PACKED-FAILED VALUE 'F'.
+                  88 FLG-SIGNED-PACKED-OK     VALUE 'O'.
+               05 FLG-BOOL                    PIC X.
+                  88 FLG-BOOL-FAILED          VALUE 'F'.
+                  88 FLG-BOOL-OK              VALUE 'O'.
+
+      *----------------------------------------------------------------*
