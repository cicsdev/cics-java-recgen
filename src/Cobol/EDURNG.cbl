@@ -0,0 +1,28 @@
+      *----------------------------------------------------------------*
+      *       EDURNG.cpy                                               *
+      *                                                                *
+      *       AUTHOR  :  R. Castellano                                 *
+      *       DATE    :  03 / 03 / 2023                                *
+      *       VERSION :  1.0                                           *
+      *                                                                *
+      *       MISSION : Copy book defining the business-range control *
+      *                 table used by EDUVAL to check fields whose    *
+      *                 PICTURE alone lets anything numeric through -  *
+      *                 BINARY-DIGIT and the amount represented by     *
+      *                 PACKED-DIGIT-WITH-COMMA. Hardcoded for now;    *
+      *                 a future version can load this from a table   *
+      *                 the same way EDUMSG loads result messages.     *
+      *       HISTORY :                                                *
+      *----------------------------------------------------------------*
+
+       01  EDU-RANGE-TABLE.
+           03  RNG-BINARY-DIGIT.
+               05 RNG-BINARY-DIGIT-LOW     PIC 9(4)       VALUE 0001.
+               05 RNG-BINARY-DIGIT-HIGH    PIC 9(4)       VALUE 5000.
+           03  RNG-PACKED-DIGIT-COMMA.
+               05 RNG-PKD-COMMA-LOW        PIC 9(12)V9(3)
+                                           VALUE 0.000.
+               05 RNG-PKD-COMMA-HIGH       PIC 9(12)V9(3)
+                                           VALUE 999999.999.
+
+      *----------------------------------------------------------------*
