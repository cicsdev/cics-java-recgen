@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------*
+      *       EDUMSG.cpy                                               *
+      *                                                                *
+      *       AUTHOR  :  R. Castellano                                 *
+      *       DATE    :  03 / 03 / 2023                                *
+      *       VERSION :  1.0                                           *
+      *                                                                *
+      *       MISSION : Copy book defining one record of the EDUMSGF  *
+      *                 result-message file (VSAM KSDS keyed on        *
+      *                 MSG-RESULT-CODE). EDUPGM and the batch         *
+      *                 programs look RESULT-CODE up in this file to   *
+      *                 get the RESULT-TEXT to return, instead of      *
+      *                 carrying the text as program literals.         *
+      *       HISTORY :                                                *
+      *----------------------------------------------------------------*
+
+       01  EDU-MESSAGE-RECORD.
+           03  MSG-RESULT-CODE            PIC S9(5).
+           03  MSG-RESULT-TEXT            PIC X(25).
+
+      *----------------------------------------------------------------*
