@@ -0,0 +1,233 @@
+      *----------------------------------------------------------------*
+      *       AUTHOR  :  R. Castellano                                 *
+      *       DATE    :  03 / 03 / 2023                                *
+      *       VERSION :  1.0                                           *
+      *       HISTORY :                                                *
+      *----------------------------------------------------------------*
+      * Description                                                    *
+      *                                                                *
+      * Daily reconciliation report. Reads EDUAUDF sequentially - one  *
+      * record per commarea EDUPGM processed, accepted or rejected -   *
+      * and totals accept/reject volumes by terminal (AUD-TERMID) and  *
+      * by hour of day (the HH in AUD-TIME).                           *
+      *                                                                *
+      *----------------------------------------------------------------*
+       TITLE 'Daily accept/reject reconciliation report for EDUPGM'
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    "EDURPT01".
+       Author.        "R. Castellano".
+       DATE-WRITTEN.   03/03/2023.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-zSeries.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDUAUDF ASSIGN TO EDUAUDF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDF-STATUS.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  EDUAUDF
+           RECORD CONTAINS 35 CHARACTERS.
+           COPY EDUAUD.
+
+       WORKING-STORAGE SECTION.
+       01 Program-Description.
+           03 NN.
+              05 pic x(10)   value 'EDURPT01: '.
+
+       01 WS-VARIABLES.
+           03 WS-AUDF-STATUS                  PIC X(02).
+           03 WS-MORE-RECORDS                 PIC X     VALUE 'Y'.
+              88 WS-MORE-RECORDS-YES          VALUE 'Y'.
+              88 WS-MORE-RECORDS-NO           VALUE 'N'.
+           03 WS-FOUND-SWITCH                 PIC X     VALUE 'N'.
+              88 WS-FOUND-YES                 VALUE 'Y'.
+              88 WS-FOUND-NO                  VALUE 'N'.
+           03 WS-TABLE-FULL-SWITCH            PIC X     VALUE 'N'.
+              88 WS-TABLE-FULL-YES            VALUE 'Y'.
+              88 WS-TABLE-FULL-NO             VALUE 'N'.
+           03 WS-TABLE-FULL-WARNED            PIC X     VALUE 'N'.
+              88 WS-TABLE-FULL-WARNED-YES     VALUE 'Y'.
+           03 WS-HOUR                         PIC 9(02).
+           03 WS-HOUR-SUBSCRIPT               PIC S9(4) COMP.
+           03 WS-REPORT-HOUR                  PIC 9(02).
+           03 WS-TOTAL-ACCEPTED               PIC S9(8) COMP
+                                               VALUE +0.
+           03 WS-TOTAL-REJECTED               PIC S9(8) COMP
+                                               VALUE +0.
+           03 WS-DISPLAY-COUNT                PIC Z(7)9.
+
+       01 WS-TERM-TABLE.
+           03 WS-TERM-COUNT                   PIC S9(4) COMP
+                                               VALUE +0.
+           03 WS-TERM-ENTRY OCCURS 100 TIMES
+                             INDEXED BY TERM-IDX.
+              05 WS-TERM-ID                   PIC X(4).
+              05 WS-TERM-HOUR-STATS OCCURS 24 TIMES
+                                     INDEXED BY HOUR-IDX.
+                 07 WS-HOUR-ACCEPTED          PIC S9(8) COMP
+                                               VALUE +0.
+                 07 WS-HOUR-REJECTED          PIC S9(8) COMP
+                                               VALUE +0.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM          section.
+      D    DISPLAY NN 'Starting'.
+
+           PERFORM OPEN-AUDIT-FILE.
+           PERFORM READ-AUDIT-RECORD.
+
+           PERFORM ACCUMULATE-ONE-RECORD
+               UNTIL WS-MORE-RECORDS-NO.
+
+           PERFORM CLOSE-AUDIT-FILE.
+           PERFORM PRINT-REPORT.
+
+      D    DISPLAY NN 'Ending'.
+           STOP RUN.
+
+       OPEN-AUDIT-FILE       section.
+
+           OPEN INPUT EDUAUDF.
+           IF WS-AUDF-STATUS IS NOT EQUAL TO '00'
+               DISPLAY NN 'OPEN EDUAUDF FAILED, STATUS = '
+                                                   WS-AUDF-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       READ-AUDIT-RECORD     section.
+
+           READ EDUAUDF.
+
+           IF WS-AUDF-STATUS IS EQUAL TO '10'
+               SET WS-MORE-RECORDS-NO TO TRUE
+           ELSE
+               IF WS-AUDF-STATUS IS NOT EQUAL TO '00'
+                   DISPLAY NN 'READ EDUAUDF FAILED, STATUS = '
+                                                       WS-AUDF-STATUS
+                   SET WS-MORE-RECORDS-NO TO TRUE
+               END-IF
+           END-IF.
+
+       ACCUMULATE-ONE-RECORD section.
+
+           MOVE AUD-TIME(1:2)      TO WS-HOUR.
+           COMPUTE WS-HOUR-SUBSCRIPT = WS-HOUR + 1.
+
+           IF AUD-OUTCOME-ACCEPTED
+               ADD 1 TO WS-TOTAL-ACCEPTED
+           ELSE
+               ADD 1 TO WS-TOTAL-REJECTED
+           END-IF.
+
+      *    The by-terminal/by-hour breakdown only covers the first
+      *    100 distinct terminals seen (WS-TERM-ENTRY's OCCURS bound);
+      *    the grand totals above are accurate regardless.
+           PERFORM FIND-OR-ADD-TERMINAL.
+
+           IF WS-TABLE-FULL-NO
+               IF AUD-OUTCOME-ACCEPTED
+                   ADD 1 TO WS-HOUR-ACCEPTED(TERM-IDX,
+                                              WS-HOUR-SUBSCRIPT)
+               ELSE
+                   ADD 1 TO WS-HOUR-REJECTED(TERM-IDX,
+                                              WS-HOUR-SUBSCRIPT)
+               END-IF
+           END-IF.
+
+           PERFORM READ-AUDIT-RECORD.
+
+      *    One row per distinct AUD-TERMID seen on the audit file, up
+      *    to the 100-entry OCCURS bound on WS-TERM-ENTRY. TERM-IDX is
+      *    left pointing at the matching (or newly added) entry for
+      *    the caller to use; WS-TABLE-FULL-SWITCH is set to 'Y' when
+      *    a new terminal shows up after the table is already full,
+      *    so the caller knows not to index through TERM-IDX.
+       FIND-OR-ADD-TERMINAL  section.
+
+           SET WS-FOUND-NO TO TRUE.
+
+           PERFORM SEARCH-ONE-TERMINAL
+               VARYING TERM-IDX FROM 1 BY 1
+               UNTIL TERM-IDX IS GREATER THAN WS-TERM-COUNT
+                  OR WS-FOUND-YES.
+
+           IF WS-FOUND-NO
+               IF WS-TERM-COUNT IS LESS THAN 100
+                   ADD 1 TO WS-TERM-COUNT
+                   SET TERM-IDX TO WS-TERM-COUNT
+                   MOVE AUD-TERMID TO WS-TERM-ID(TERM-IDX)
+                   SET WS-TABLE-FULL-NO TO TRUE
+               ELSE
+                   SET WS-TABLE-FULL-YES TO TRUE
+                   IF WS-TABLE-FULL-WARNED-YES
+                       CONTINUE
+                   ELSE
+                       DISPLAY NN 'TERMINAL TABLE FULL AT 100 - '
+                               'FURTHER NEW TERMINALS EXCLUDED '
+                               'FROM THE BY-TERMINAL BREAKDOWN'
+                       MOVE 'Y' TO WS-TABLE-FULL-WARNED
+                   END-IF
+               END-IF
+           ELSE
+               SET WS-TABLE-FULL-NO TO TRUE
+           END-IF.
+
+       SEARCH-ONE-TERMINAL   section.
+
+           IF WS-TERM-ID(TERM-IDX) IS EQUAL TO AUD-TERMID
+               SET WS-FOUND-YES TO TRUE
+           END-IF.
+
+       PRINT-REPORT          section.
+
+           DISPLAY 'EDUPGM DAILY RECONCILIATION REPORT'.
+           DISPLAY ' '.
+
+           PERFORM PRINT-ONE-TERMINAL
+               VARYING TERM-IDX FROM 1 BY 1
+               UNTIL TERM-IDX IS GREATER THAN WS-TERM-COUNT.
+
+           PERFORM PRINT-GRAND-TOTALS.
+
+       PRINT-ONE-TERMINAL    section.
+
+           DISPLAY 'TERMINAL : ' WS-TERM-ID(TERM-IDX).
+
+           PERFORM PRINT-ONE-HOUR
+               VARYING HOUR-IDX FROM 1 BY 1
+               UNTIL HOUR-IDX IS GREATER THAN 24.
+
+       PRINT-ONE-HOUR        section.
+
+           IF WS-HOUR-ACCEPTED(TERM-IDX, HOUR-IDX) IS GREATER THAN
+                                                              ZERO
+              OR WS-HOUR-REJECTED(TERM-IDX, HOUR-IDX) IS GREATER
+                                                        THAN ZERO
+               COMPUTE WS-REPORT-HOUR = HOUR-IDX - 1
+               MOVE WS-HOUR-ACCEPTED(TERM-IDX, HOUR-IDX)
+                                              TO WS-DISPLAY-COUNT
+               DISPLAY '   HOUR ' WS-REPORT-HOUR
+                       ' ACCEPTED ' WS-DISPLAY-COUNT
+               MOVE WS-HOUR-REJECTED(TERM-IDX, HOUR-IDX)
+                                              TO WS-DISPLAY-COUNT
+               DISPLAY '          REJECTED ' WS-DISPLAY-COUNT
+           END-IF.
+
+       PRINT-GRAND-TOTALS    section.
+
+           MOVE WS-TOTAL-ACCEPTED  TO WS-DISPLAY-COUNT
+           DISPLAY ' '
+           DISPLAY 'GRAND TOTAL ACCEPTED : ' WS-DISPLAY-COUNT.
+           MOVE WS-TOTAL-REJECTED  TO WS-DISPLAY-COUNT
+           DISPLAY 'GRAND TOTAL REJECTED : ' WS-DISPLAY-COUNT.
+
+       CLOSE-AUDIT-FILE      section.
+
+           CLOSE EDUAUDF.
+      *----------------------------------------------------------------*
