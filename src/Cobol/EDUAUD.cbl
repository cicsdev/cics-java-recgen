@@ -0,0 +1,41 @@
+      *----------------------------------------------------------------*
+      *       EDUAUD.cpy                                               *
+      *                                                                *
+      *       AUTHOR  :  R. Castellano                                 *
+      *       DATE    :  03 / 03 / 2023                                *
+      *       VERSION :  1.0                                           *
+      *                                                                *
+      *       MISSION : Copy book defining one record of the EDUAUDF  *
+      *                 audit file (VSAM ESDS). EDUPGM writes one of   *
+      *                 these for every commarea it processes, whether *
+      *                 accepted or rejected, so support can see which *
+      *                 field failed a rejection (on what task/        *
+      *                 terminal) without asking the caller to         *
+      *                 reproduce the problem. EDURPT01 reads the same *
+      *                 file sequentially to build the daily accept/   *
+      *                 reject reconciliation report by terminal and   *
+      *                 hour.                                          *
+      *       HISTORY :                                                *
+      *----------------------------------------------------------------*
+
+       01  EDU-AUDIT-RECORD.
+           03  AUD-TRANID                 PIC X(4).
+           03  AUD-TERMID                 PIC X(4).
+           03  AUD-DATE                   PIC X(8).
+           03  AUD-TIME                   PIC X(6).
+           03  AUD-OUTCOME                PIC X.
+               88 AUD-OUTCOME-ACCEPTED    VALUE 'A'.
+               88 AUD-OUTCOME-REJECTED    VALUE 'R'.
+           03  AUD-RESULT-CODE            PIC S9(5).
+           03  AUD-FAILURE-FLAGS.
+      *        One byte per DATA-PAYLOAD field, same order and same
+      *        F/O meaning as EDU-FAILURE-FLAGS in EDUFLG.
+               05 AUD-FLG-BINARY-DIGIT        PIC X.
+               05 AUD-FLG-CHARACTER-STRING    PIC X.
+               05 AUD-FLG-NUMERIC-STRING      PIC X.
+               05 AUD-FLG-PACKED-DIGIT        PIC X.
+               05 AUD-FLG-PACKED-DIGIT-COMMA  PIC X.
+               05 AUD-FLG-SIGNED-PACKED       PIC X.
+               05 AUD-FLG-BOOL                PIC X.
+
+      *----------------------------------------------------------------*
